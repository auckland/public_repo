@@ -0,0 +1,14 @@
+       01  reg-excepcion.
+	   05  exc-cuit           pic 9(11).    *> NUMERO DE CUIT DEL REGISTRO
+	   05  exc-nrodoc         pic 9(11).    *> NRO DE DOCUMENTO DEL REGISTRO
+	   05  exc-tipo-persona   pic x.        *> "F" FISICA  "J" JURIDICA
+	   05  exc-cod-error      pic 99.       *> CODIGO DE ERROR DETECTADO
+	       88  exc-err-cuit-invalido      value 01.
+	       88  exc-err-dni-invalido       value 02.
+	       88  exc-err-fecha-empleo       value 03.
+	       88  exc-err-provincia          value 04.
+	       88  exc-err-postal             value 05.
+	       88  exc-err-tipo-persona       value 06.
+	       88  exc-err-contador-invalido  value 07.
+	   05  exc-descripcion    pic x(60).    *> DESCRIPCION DEL ERROR
+	   05  exc-fecha-deteccion pic 9(8).    *> FECHA DE DETECCION AAAAMMDD
