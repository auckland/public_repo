@@ -0,0 +1,463 @@
+      *****************************************************************
+      *                                                               *
+      *   PROGRAM-ID  : CLIREPT0                                     *
+      *   PROJECT     : Project2.client_replication                  *
+      *                                                               *
+      *   PURPOSE     : Listado de control (QA) del extracto diario   *
+      *                 de personas fisicas generado por CLIREPL0.    *
+      *                 Lee EXTRPFIS y produce un listado agrupado    *
+      *                 por provincia del domicilio, con el total de  *
+      *                 registros por provincia y el detalle de los   *
+      *                 registros con datos en blanco o inconsistentes*
+      *                 para que el operador pueda validar la corrida *
+      *                 antes de que el archivo salga hacia el        *
+      *                 destinatario.                                 *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLIREPT0.
+       AUTHOR.        DEPTO DESARROLLO CUENTAS.
+       INSTALLATION.  GERENCIA DE SISTEMAS.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *****************************************************************
+      *  MODIFICATION HISTORY                                        *
+      *  --------------------------------------------------------    *
+      *  DATE       INIT  DESCRIPTION                                *
+      *  09/08/2026  DDC  Programa original.                         *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACTO-PFIS ASSIGN TO "EXTRPFIS"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-EXTP.
+
+           SELECT EXTRACTO-PJUR ASSIGN TO "EXTRPJUR"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-EXTJ.
+
+           SELECT LISTADO       ASSIGN TO "LISTADO"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-LIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACTO-PFIS
+           LABEL RECORDS ARE STANDARD.
+           COPY "clivuel_pfis.cpy".
+           COPY "clictrl.cpy".
+
+       FD  EXTRACTO-PJUR
+           LABEL RECORDS ARE STANDARD.
+           COPY "clivuel_pjur.cpy".
+           COPY "clictrl.cpy"
+               REPLACING ==REG-CONTROL== BY ==REG-CONTROL-PJUR==.
+
+       FD  LISTADO
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-REPORTE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------*
+      *  SWITCHES                                                  *
+      *-----------------------------------------------------------*
+       01  WS-SWITCHES.
+           05  WS-STATUS-EXTP     PIC XX          VALUE SPACES.
+           05  WS-STATUS-EXTJ     PIC XX          VALUE SPACES.
+           05  WS-STATUS-LIST     PIC XX          VALUE SPACES.
+           05  WS-FIN-EXTRACTO    PIC X           VALUE "N".
+               88  FIN-EXTRACTO                   VALUE "S".
+           05  WS-FIN-EXTRACTO-PJUR PIC X         VALUE "N".
+               88  FIN-EXTRACTO-PJUR               VALUE "S".
+
+      *-----------------------------------------------------------*
+      *  DATOS PARA EL CORTE POR ERROR DE E/S                      *
+      *-----------------------------------------------------------*
+       01  WS-ERROR-FATAL.
+           05  WS-ERROR-ARCHIVO   PIC X(12)       VALUE SPACES.
+           05  WS-ERROR-STATUS    PIC XX          VALUE SPACES.
+
+      *-----------------------------------------------------------*
+      *  CONTADORES GENERALES                                      *
+      *-----------------------------------------------------------*
+       01  WS-CONTADORES.
+           05  WS-CANT-LEIDOS     PIC 9(8)  COMP   VALUE ZERO.
+           05  WS-CANT-FLAGEADOS  PIC 9(8)  COMP   VALUE ZERO.
+           05  WS-CANT-SIN-PCIA   PIC 9(8)  COMP   VALUE ZERO.
+           05  WS-CANT-LEIDOS-PJUR    PIC 9(8) COMP VALUE ZERO.
+           05  WS-CANT-FLAGEADOS-PJUR PIC 9(8) COMP VALUE ZERO.
+           05  WS-CANT-SIN-PCIA-PJUR  PIC 9(8) COMP VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      *  TABLA DE CONTROL POR PROVINCIA (CODIGOS 01-24)            *
+      *-----------------------------------------------------------*
+       01  WS-TABLA-PCIA.
+           05  WS-PCIA-CANT       PIC 9(6)  COMP OCCURS 24 TIMES.
+
+       01  WS-TABLA-PCIA-PJUR.
+           05  WS-PCIA-CANT-PJUR  PIC 9(6)  COMP OCCURS 24 TIMES.
+
+       01  WS-INDICE              PIC 99    COMP.
+
+      *-----------------------------------------------------------*
+      *  CAMPOS EDITADOS PARA ARMAR LAS LINEAS DEL LISTADO         *
+      *-----------------------------------------------------------*
+       01  WS-INDICE-ED            PIC 99.
+       01  WS-PCIA-CANT-ED         PIC ZZZZZ9.
+       01  WS-CANT-SIN-PCIA-ED     PIC ZZZZZ9.
+       01  WS-CANT-LEIDOS-ED       PIC ZZZZZ9.
+       01  WS-CANT-FLAGEADOS-ED    PIC ZZZZZ9.
+       01  WS-CUIT-ED              PIC Z(10)9.
+       01  WS-CANT-SIN-PCIA-PJUR-ED     PIC ZZZZZ9.
+       01  WS-CANT-LEIDOS-PJUR-ED       PIC ZZZZZ9.
+       01  WS-CANT-FLAGEADOS-PJUR-ED    PIC ZZZZZ9.
+
+      *-----------------------------------------------------------*
+      *  AREA DE TRABAJO PARA EL DOMICILIO PRIMARIO DEL REGISTRO   *
+      *-----------------------------------------------------------*
+       01  WS-DOMICILIO-PRIMARIO.
+           05  WS-DOMIC-ENCONTRADO PIC X        VALUE "N".
+               88  WS-DOMIC-HALLADO            VALUE "S".
+           05  WS-DOMIC-PCIA       PIC 99       VALUE ZERO.
+
+       01  WS-FECHA-TRABAJO        PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-EXTRACTO THRU 2000-EXIT
+               UNTIL FIN-EXTRACTO.
+           PERFORM 8000-IMPRIMIR-RESUMEN   THRU 8000-EXIT.
+           PERFORM 6000-PROCESAR-EXTRACTO-PJUR THRU 6000-EXIT
+               UNTIL FIN-EXTRACTO-PJUR.
+           PERFORM 8500-IMPRIMIR-RESUMEN-PJUR  THRU 8500-EXIT.
+           PERFORM 9000-FINALIZAR          THRU 9000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INICIALIZAR                                             *
+      *****************************************************************
+       1000-INICIALIZAR.
+           ACCEPT WS-FECHA-TRABAJO FROM DATE YYYYMMDD.
+           OPEN INPUT  EXTRACTO-PFIS.
+           IF WS-STATUS-EXTP NOT = "00"
+               MOVE "EXTRPFIS"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-EXTP     TO WS-ERROR-STATUS
+               PERFORM 8900-ERROR-FATAL THRU 8900-EXIT
+           END-IF.
+           OPEN INPUT  EXTRACTO-PJUR.
+           IF WS-STATUS-EXTJ NOT = "00"
+               MOVE "EXTRPJUR"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-EXTJ     TO WS-ERROR-STATUS
+               PERFORM 8900-ERROR-FATAL THRU 8900-EXIT
+           END-IF.
+           OPEN OUTPUT LISTADO.
+           IF WS-STATUS-LIST NOT = "00"
+               MOVE "LISTADO"          TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-LIST     TO WS-ERROR-STATUS
+               PERFORM 8900-ERROR-FATAL THRU 8900-EXIT
+           END-IF.
+           MOVE ZERO TO WS-TABLA-PCIA.
+           MOVE ZERO TO WS-TABLA-PCIA-PJUR.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "LISTADO DE CONTROL - EXTRACTO CLIENTES PERSONAS "
+                  "FISICAS  FECHA: " WS-FECHA-TRABAJO
+                  DELIMITED BY SIZE INTO LINEA-REPORTE.
+           PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT.
+           MOVE SPACES TO LINEA-REPORTE.
+           PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT.
+           PERFORM 2100-LEER-EXTRACTO THRU 2100-EXIT.
+           PERFORM 6100-LEER-EXTRACTO-PJUR THRU 6100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESAR-EXTRACTO                                       *
+      *****************************************************************
+       2000-PROCESAR-EXTRACTO.
+           IF CTL-TIPO-REG-HEADER OF REG-CONTROL
+              OR CTL-TIPO-REG-TRAILER OF REG-CONTROL
+               CONTINUE
+           ELSE
+               ADD 1 TO WS-CANT-LEIDOS
+               PERFORM 3000-UBICAR-DOMICILIO   THRU 3000-EXIT
+               PERFORM 4000-ACUMULAR-PROVINCIA THRU 4000-EXIT
+               PERFORM 5000-VALIDAR-BLANCOS    THRU 5000-EXIT
+           END-IF.
+           PERFORM 2100-LEER-EXTRACTO THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-EXTRACTO.
+           READ EXTRACTO-PFIS
+               AT END
+                   SET FIN-EXTRACTO TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-UBICAR-DOMICILIO  -  domicilio particular, o el primero *
+      *                            informado si no hay particular     *
+      *****************************************************************
+       3000-UBICAR-DOMICILIO.
+           MOVE "N" TO WS-DOMIC-ENCONTRADO.
+           MOVE ZERO TO WS-DOMIC-PCIA.
+           IF CLI-CANT-DOMICILIOS > ZERO
+               AND CLI-CANT-DOMICILIOS <= 3
+               PERFORM 3010-BUSCAR-PARTICULAR
+                   VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE > CLI-CANT-DOMICILIOS
+                       OR WS-DOMIC-HALLADO
+               IF NOT WS-DOMIC-HALLADO
+                   MOVE CLI-DOMIC-PCIA (1) TO WS-DOMIC-PCIA
+                   MOVE "S" TO WS-DOMIC-ENCONTRADO
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3010-BUSCAR-PARTICULAR.
+           IF CLI-TIPO-DOMIC-PARTICULAR (WS-INDICE)
+               MOVE CLI-DOMIC-PCIA (WS-INDICE) TO WS-DOMIC-PCIA
+               MOVE "S" TO WS-DOMIC-ENCONTRADO
+           END-IF.
+
+      *****************************************************************
+      *  4000-ACUMULAR-PROVINCIA                                      *
+      *****************************************************************
+       4000-ACUMULAR-PROVINCIA.
+           IF WS-DOMIC-HALLADO
+               AND WS-DOMIC-PCIA > ZERO
+               AND WS-DOMIC-PCIA <= 24
+               ADD 1 TO WS-PCIA-CANT (WS-DOMIC-PCIA)
+           ELSE
+               ADD 1 TO WS-CANT-SIN-PCIA
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  5000-VALIDAR-BLANCOS  -  detecta registros con datos faltantes*
+      *****************************************************************
+       5000-VALIDAR-BLANCOS.
+           IF CLI-NOMBRE = SPACES OR CLI-CUIT = ZERO
+               ADD 1 TO WS-CANT-FLAGEADOS
+               MOVE CLI-CUIT TO WS-CUIT-ED
+               MOVE SPACES TO LINEA-REPORTE
+               STRING "  ATENCION - CUIT: " WS-CUIT-ED
+                      "  NOMBRE: " CLI-NOMBRE
+                      DELIMITED BY SIZE INTO LINEA-REPORTE
+               PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6000-PROCESAR-EXTRACTO-PJUR                                  *
+      *****************************************************************
+       6000-PROCESAR-EXTRACTO-PJUR.
+           IF CTL-TIPO-REG-HEADER OF REG-CONTROL-PJUR
+              OR CTL-TIPO-REG-TRAILER OF REG-CONTROL-PJUR
+               CONTINUE
+           ELSE
+               ADD 1 TO WS-CANT-LEIDOS-PJUR
+               PERFORM 6400-ACUMULAR-PROVINCIA-PJUR THRU 6400-EXIT
+               PERFORM 6500-VALIDAR-BLANCOS-PJUR    THRU 6500-EXIT
+           END-IF.
+           PERFORM 6100-LEER-EXTRACTO-PJUR THRU 6100-EXIT.
+       6000-EXIT.
+           EXIT.
+
+       6100-LEER-EXTRACTO-PJUR.
+           READ EXTRACTO-PJUR
+               AT END
+                   SET FIN-EXTRACTO-PJUR TO TRUE
+           END-READ.
+       6100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6400-ACUMULAR-PROVINCIA-PJUR  -  pjur-pcia es un campo plano, *
+      *      sin tabla de domicilios que recorrer como en personas     *
+      *      fisicas.                                                  *
+      *****************************************************************
+       6400-ACUMULAR-PROVINCIA-PJUR.
+           IF PJUR-PCIA OF REG-SALE-PJUR > ZERO
+              AND PJUR-PCIA OF REG-SALE-PJUR <= 24
+               ADD 1 TO WS-PCIA-CANT-PJUR (PJUR-PCIA OF REG-SALE-PJUR)
+           ELSE
+               ADD 1 TO WS-CANT-SIN-PCIA-PJUR
+           END-IF.
+       6400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6500-VALIDAR-BLANCOS-PJUR                                    *
+      *****************************************************************
+       6500-VALIDAR-BLANCOS-PJUR.
+           IF PJUR-RAZON-SOCIAL OF REG-SALE-PJUR = SPACES
+              OR PJUR-CUIT OF REG-SALE-PJUR = ZERO
+               ADD 1 TO WS-CANT-FLAGEADOS-PJUR
+               MOVE PJUR-CUIT OF REG-SALE-PJUR TO WS-CUIT-ED
+               MOVE SPACES TO LINEA-REPORTE
+               STRING "  ATENCION - CUIT: " WS-CUIT-ED
+                      "  RAZON SOCIAL: "
+                      PJUR-RAZON-SOCIAL OF REG-SALE-PJUR
+                      DELIMITED BY SIZE INTO LINEA-REPORTE
+               PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT
+           END-IF.
+       6500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  7000-ESCRIBIR-LINEA  -  graba una linea del listado,          *
+      *      verificando el resultado de la escritura.                 *
+      *****************************************************************
+       7000-ESCRIBIR-LINEA.
+           WRITE LINEA-REPORTE.
+           IF WS-STATUS-LIST NOT = "00"
+               MOVE "LISTADO"          TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-LIST     TO WS-ERROR-STATUS
+               PERFORM 8900-ERROR-FATAL THRU 8900-EXIT
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-IMPRIMIR-RESUMEN                                        *
+      *****************************************************************
+       8000-IMPRIMIR-RESUMEN.
+           MOVE SPACES TO LINEA-REPORTE.
+           PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "RESUMEN POR PROVINCIA" DELIMITED BY SIZE
+               INTO LINEA-REPORTE.
+           PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT.
+           PERFORM 8010-IMPRIMIR-LINEA-PCIA
+               VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 24.
+           IF WS-CANT-SIN-PCIA > ZERO
+               MOVE WS-CANT-SIN-PCIA TO WS-CANT-SIN-PCIA-ED
+               MOVE SPACES TO LINEA-REPORTE
+               STRING "  SIN DOMICILIO INFORMADO  REGISTROS: "
+                      WS-CANT-SIN-PCIA-ED
+                      DELIMITED BY SIZE INTO LINEA-REPORTE
+               PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT
+           END-IF.
+           MOVE SPACES TO LINEA-REPORTE.
+           PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT.
+           MOVE WS-CANT-LEIDOS TO WS-CANT-LEIDOS-ED.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "TOTAL REGISTROS LEIDOS    : " WS-CANT-LEIDOS-ED
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT.
+           MOVE WS-CANT-FLAGEADOS TO WS-CANT-FLAGEADOS-ED.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "TOTAL REGISTROS FLAGEADOS : " WS-CANT-FLAGEADOS-ED
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       8010-IMPRIMIR-LINEA-PCIA.
+           IF WS-PCIA-CANT (WS-INDICE) > ZERO
+               MOVE WS-INDICE                TO WS-INDICE-ED
+               MOVE WS-PCIA-CANT (WS-INDICE) TO WS-PCIA-CANT-ED
+               MOVE SPACES TO LINEA-REPORTE
+               STRING "  PROVINCIA " WS-INDICE-ED
+                      "  REGISTROS: " WS-PCIA-CANT-ED
+                      DELIMITED BY SIZE INTO LINEA-REPORTE
+               PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT
+           END-IF.
+
+      *****************************************************************
+      *  8500-IMPRIMIR-RESUMEN-PJUR                                   *
+      *****************************************************************
+       8500-IMPRIMIR-RESUMEN-PJUR.
+           MOVE SPACES TO LINEA-REPORTE.
+           PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "RESUMEN PERSONAS JURIDICAS POR PROVINCIA"
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT.
+           PERFORM 8510-IMPRIMIR-LINEA-PCIA-PJUR
+               VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 24.
+           IF WS-CANT-SIN-PCIA-PJUR > ZERO
+               MOVE WS-CANT-SIN-PCIA-PJUR TO WS-CANT-SIN-PCIA-PJUR-ED
+               MOVE SPACES TO LINEA-REPORTE
+               STRING "  SIN PROVINCIA INFORMADA  REGISTROS: "
+                      WS-CANT-SIN-PCIA-PJUR-ED
+                      DELIMITED BY SIZE INTO LINEA-REPORTE
+               PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT
+           END-IF.
+           MOVE SPACES TO LINEA-REPORTE.
+           PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT.
+           MOVE WS-CANT-LEIDOS-PJUR TO WS-CANT-LEIDOS-PJUR-ED.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "TOTAL REGISTROS LEIDOS    : "
+                  WS-CANT-LEIDOS-PJUR-ED
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT.
+           MOVE WS-CANT-FLAGEADOS-PJUR TO WS-CANT-FLAGEADOS-PJUR-ED.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "TOTAL REGISTROS FLAGEADOS : "
+                  WS-CANT-FLAGEADOS-PJUR-ED
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT.
+       8500-EXIT.
+           EXIT.
+
+       8510-IMPRIMIR-LINEA-PCIA-PJUR.
+           IF WS-PCIA-CANT-PJUR (WS-INDICE) > ZERO
+               MOVE WS-INDICE                     TO WS-INDICE-ED
+               MOVE WS-PCIA-CANT-PJUR (WS-INDICE) TO WS-PCIA-CANT-ED
+               MOVE SPACES TO LINEA-REPORTE
+               STRING "  PROVINCIA " WS-INDICE-ED
+                      "  REGISTROS: " WS-PCIA-CANT-ED
+                      DELIMITED BY SIZE INTO LINEA-REPORTE
+               PERFORM 7000-ESCRIBIR-LINEA THRU 7000-EXIT
+           END-IF.
+
+      *****************************************************************
+      *  8900-ERROR-FATAL  -  corte del proceso ante un error de E/S  *
+      *      que dejaria generar un listado incompleto sin aviso.     *
+      *      Se invoca con WS-ERROR-ARCHIVO/WS-ERROR-STATUS cargados. *
+      *****************************************************************
+       8900-ERROR-FATAL.
+           DISPLAY "CLIREPT0 - ERROR DE E/S EN ARCHIVO "
+               WS-ERROR-ARCHIVO.
+           DISPLAY "CLIREPT0 - FILE STATUS: " WS-ERROR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       8900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9000-FINALIZAR                                               *
+      *****************************************************************
+       9000-FINALIZAR.
+           CLOSE EXTRACTO-PFIS
+                 EXTRACTO-PJUR
+                 LISTADO.
+           DISPLAY "CLIREPT0 - REGISTROS PFIS LEIDOS   : "
+               WS-CANT-LEIDOS.
+           DISPLAY "CLIREPT0 - REGISTROS PFIS FLAGEADOS: "
+               WS-CANT-FLAGEADOS.
+           DISPLAY "CLIREPT0 - REGISTROS PJUR LEIDOS   : "
+               WS-CANT-LEIDOS-PJUR.
+           DISPLAY "CLIREPT0 - REGISTROS PJUR FLAGEADOS: "
+               WS-CANT-FLAGEADOS-PJUR.
+       9000-EXIT.
+           EXIT.
