@@ -0,0 +1,12 @@
+       01  reg-reinicio.
+	   05  rei-estado        pic x.        *> "A"=CORRIDA ACTIVA  "I"=INACTIVA
+	       88  rei-estado-activo     value "A".
+	       88  rei-estado-inactivo   value "I".
+	   05  rei-nro-secuencia pic 9(6).      *> NRO DE SECUENCIA DE ARCHIVO EN CURSO
+	   05  rei-ult-cuit-pfis pic 9(11).     *> ULTIMO CUIT PFIS COMMITEADO
+	   05  rei-ult-cuit-pjur pic 9(11).     *> ULTIMO CUIT PJUR COMMITEADO
+	   05  rei-cant-pfis     pic 9(8).      *> CANTIDAD PFIS COMMITEADA
+	   05  rei-cant-pjur     pic 9(8).      *> CANTIDAD PJUR COMMITEADA
+	   05  rei-cant-rechazos pic 9(8).      *> CANTIDAD RECHAZOS COMMITEADA
+	   05  rei-checksum-pfis pic 9(18).     *> CHECKSUM PFIS ACUMULADO (SUMA CUIT)
+	   05  rei-checksum-pjur pic 9(18).     *> CHECKSUM PJUR ACUMULADO (SUMA CUIT)
