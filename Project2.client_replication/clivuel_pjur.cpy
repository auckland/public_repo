@@ -0,0 +1,37 @@
+       01  reg-sale-pjur.
+	   05  pjur-tipo-registro pic x.        *> "A"=ALTA "M"=MODIF "B"=BAJA
+	       88  pjur-tipo-alta      value "A".
+	       88  pjur-tipo-modif     value "M".
+	       88  pjur-tipo-baja      value "B".
+	   05  pjur-fecha-hora-efec pic 9(14).  *> FECHA/HORA EFECTIVA AAAAMMDDHHMMSS
+	   05  pjur-cuit         pic 9(11).     *> NUMERO DE CUIT
+	   05  pjur-razon-social pic x(60).     *> RAZON SOCIAL
+	   05  pjur-feccons      pic 9(8).      *> FECHA CONSTITUCION AAAAMMDD
+	   05  pjur-tipo-societ  pic xx.        *> TIPO SOCIETARIO (SA,SRL,SH,SC..)
+	   05  pjur-calle        pic x(60).     *> CALLE DOMICILIO LEGAL
+	   05  pjur-nropuer      pic x(8).      *> NUMERO DE PUERTA
+	   05  pjur-piso         pic xx.        *> PISO
+	   05  pjur-depto        pic x(4).      *> DEPARTAMENTO
+	   05  pjur-postal       pic x(8).      *> CODIGO POSTAL
+	   05  pjur-local        pic x(30).     *> LOCALIDAD
+	   05  pjur-pcia         pic 99.        *> CODIGO PROVINCIA
+	   05  pjur-telef        pic x(40).     *> TELEFONO
+	   05  pjur-iva          pic 9.         *> CODIGO SITUACION IVA
+	   05  pjur-sit-laboral   pic 9.        *> CODIGO SITUACION LABORAL
+	   05  pjur-est-deuda     pic 9.        *> CODIGO ESTADO DE DEUDA
+	   05  pjur-cat-ley25413  pic 9.        *> CATEGORIA LEY 25413
+	   05  pjur-cod-ganancias pic 99.       *> CODIGO IMP A LAS GANANCIAS
+	   05  pjur-oficial       pic x(8).     *> OFICIAL ASIGNADO
+	   05  pjur-tipo-operat   pic 99.       *> CODIGO TIPO DE OPERATORIA
+	   05  pjur-resid-pais    pic x.        *> RESIDENCIA EN EL PAIS "S"/"N"
+	       88  pjur-resid-pais-si  value "S".
+	       88  pjur-resid-pais-no  value "N".
+	   05  pjur-imp-empresario pic x.       *> IMPUESTO EMPRESARIO "S"/"N"
+	       88  pjur-imp-empresario-si  value "S".
+	       88  pjur-imp-empresario-no  value "N".
+	   05  pjur-siter         pic x.        *> SITER "S"/"N"
+	       88  pjur-siter-si  value "S".
+	       88  pjur-siter-no  value "N".
+	   05  pjur-inversor-calif pic x.       *> INVERSOR CALIFICADO "S"/"N"
+	       88  pjur-inversor-calif-si  value "S".
+	       88  pjur-inversor-calif-no  value "N".
