@@ -1,35 +1,72 @@
        01  reg-sale.
+	   05  cli-tipo-registro pic x.      *> "A"=ALTA "M"=MODIF "B"=BAJA
+	       88  cli-tipo-alta       value "A".
+	       88  cli-tipo-modif      value "M".
+	       88  cli-tipo-baja       value "B".
+	   05  cli-fecha-hora-efec pic 9(14). *> FECHA/HORA EFECTIVA AAAAMMDDHHMMSS
 	   05  cli-cuit      pic 9(11).      *> NUMERO DE CUIT
 	   05  cli-apellido  pic x(30).      *> APELLIDO CLIENTE
 	   05  cli-nombre    pic x(30).      *> NOMBRE CLIENTE
 	   05  cli-fecnac    pic 9(8).       *> FECHA NACIMIENTO AAAAMMDD
  	   05  cli-tipdoc    pic 9.          *> CODIGO TIPO DOCUMENTO
+	       88  cli-tipdoc-dni        value 1.
+	       88  cli-tipdoc-lc         value 2.
+	       88  cli-tipdoc-le         value 3.
+	       88  cli-tipdoc-pasaporte  value 4.
+	       88  cli-tipdoc-cuit       value 5.
 	   05  cli-nrodoc    pic 9(11).      *> NRO DE DOCUMENTO
 	   05  cli-sexo      pic x.          *> "F" FEMENINO. "M" MASCULINO
 	   05  cli-estciv    pic 99.         *> CODIGO ESTADO CIVIL
 	   05  cli-profe     pic 99.         *> CODIGO PROFESION
- 	   05  cli-calle     pic x(60).      *> CALLE DOMICILIO
-	   05  cli-nropuer   pic x(8).       *> NUMERO DE PUERTA
-	   05  cli-piso      pic xx.         *> PISO
-	   05  cli-depto     pic x(4).       *> DEPARTAMENTO
-	   05  cli-postal    pic x(8).       *> CODIGO POSTAL
-	   05  cli-local     pic x(30).      *> LOCALIDAD 
-	   05  cli-pcia      pic 99.         *> CODIGO PROVINCIA
-	   05  cli-telef     pic x(40).      *> TELEFONO
+	   05  cli-cant-telefonos pic 9.      *> CANTIDAD DE TELEFONOS INFORMADOS
+	   05  cli-telefonos      occurs 3 times.
+	       10  cli-tipo-telef pic 9.      *> 1=PARTICULAR 2=LABORAL 3=CELULAR
+	           88  cli-tipo-telef-particular  value 1.
+	           88  cli-tipo-telef-laboral     value 2.
+	           88  cli-tipo-telef-celular     value 3.
+	       10  cli-nro-telef  pic x(20).  *> NUMERO DE TELEFONO
+	   05  cli-cant-domicilios pic 9.     *> CANTIDAD DE DOMICILIOS INFORMADOS
+	   05  cli-domicilios      occurs 3 times.
+	       10  cli-tipo-domic    pic 9.   *> 1=PARTICULAR 2=LABORAL 3=LEGAL
+	           88  cli-tipo-domic-particular  value 1.
+	           88  cli-tipo-domic-laboral     value 2.
+	           88  cli-tipo-domic-legal       value 3.
+	       10  cli-domic-calle   pic x(60). *> CALLE DOMICILIO
+	       10  cli-domic-nropuer pic x(8).  *> NUMERO DE PUERTA
+	       10  cli-domic-piso    pic xx.    *> PISO
+	       10  cli-domic-depto   pic x(4).  *> DEPARTAMENTO
+	       10  cli-domic-postal  pic x(8).  *> CODIGO POSTAL
+	       10  cli-domic-local   pic x(30). *> LOCALIDAD
+	       10  cli-domic-pcia    pic 99.    *> CODIGO PROVINCIA
 	   05  cli-nacional  pic 999.        *> CODIGO NACIONALIDAD
 	   05  out-tipoviv   pic x.          *> TIPOVIVIENDA
 	   05  cli-iva       pic 9.          *> CODIGO SITUACION IVA
-	   05  emp-nom       pic x(30).      *> CODIGO SITUACION LABORAL
-	   05  emp-tipo      pic 9.          *> CODIGO CLASIFICACION
-	   05  emp-calle     pic x(60).      *> CODIGO ESTADO DE DEUDA
-	   05  emp-nro       pic x(8).       *> CATEGORIA LEY 25413
-	   05  emp-piso      pic x(2).       *> CODIGO IMP A LAS GANANCIAS
-	   05  emp-depto     pic x(4).       *> CODIGO SITUACION IVA
-	   05  emp-cod-post  pic x(8).       *> OFICIAL ASIGNADO
- 	   05  emp-localidad pic x(30).      *> TIPO DE OPERATORIA
-	   05  emp-pcia      pic 99.         *> RESIDENCIA EN EL PAIS "SI" "NO" 
-	   05  emp-telefonos pic x(40).      *> IMPUESTO EMPRESARIO "SI" "NO"
-	   05  emp-legajo    pic x(16).      *> SITER "SI" "NO"
-	   05  emp-fecingres pic 9(8).       *> INVERSOR CALIFICADO "SI" "NO"
-	   05  emp-sueldo    pic 99.         *> EMPLEADOR "SI" "NO"
-	   
+	   05  cli-sit-laboral   pic 9.      *> CODIGO SITUACION LABORAL
+	   05  cli-est-deuda     pic 9.      *> CODIGO ESTADO DE DEUDA
+	   05  cli-cat-ley25413  pic 9.      *> CATEGORIA LEY 25413
+	   05  cli-cod-ganancias pic 99.     *> CODIGO IMP A LAS GANANCIAS
+	   05  cli-oficial       pic x(8).   *> OFICIAL ASIGNADO
+	   05  cli-tipo-operat   pic 99.     *> CODIGO TIPO DE OPERATORIA
+	   05  cli-resid-pais    pic x.      *> RESIDENCIA EN EL PAIS "S"/"N"
+	       88  cli-resid-pais-si  value "S".
+	       88  cli-resid-pais-no  value "N".
+	   05  cli-imp-empresario pic x.     *> IMPUESTO EMPRESARIO "S"/"N"
+	       88  cli-imp-empresario-si  value "S".
+	       88  cli-imp-empresario-no  value "N".
+	   05  cli-siter         pic x.      *> SITER "S"/"N"
+	       88  cli-siter-si  value "S".
+	       88  cli-siter-no  value "N".
+	   05  cli-inversor-calif pic x.     *> INVERSOR CALIFICADO "S"/"N"
+	       88  cli-inversor-calif-si  value "S".
+	       88  cli-inversor-calif-no  value "N".
+	   05  emp-cant-empleos pic 9.        *> CANTIDAD DE EMPLEOS INFORMADOS
+	   05  emp-empleos      occurs 5 times. *> HISTORIAL LABORAL, EL MAS
+      *                                       RECIENTE EN LA OCURRENCIA 1
+	       10  emp-nom       pic x(30).  *> NOMBRE EMPLEADOR
+	       10  emp-tipo      pic 9.      *> CODIGO CLASIFICACION
+	       10  emp-legajo    pic x(16).  *> LEGAJO EMPLEADOR
+	       10  emp-fecingres pic 9(8).   *> FECHA INGRESO AAAAMMDD
+	       10  emp-fecegreso pic 9(8).   *> FECHA EGRESO AAAAMMDD (CEROS
+      *                                       SI ES EL EMPLEO ACTUAL)
+	       10  emp-sueldo    pic 99.     *> SUELDO DEL EMPLEADO
+
