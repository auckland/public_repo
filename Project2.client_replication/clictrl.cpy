@@ -0,0 +1,8 @@
+       01  reg-control.
+	   05  ctl-tipo-reg      pic x.        *> "H"=HEADER  "T"=TRAILER
+	       88  ctl-tipo-reg-header   value "H".
+	       88  ctl-tipo-reg-trailer  value "T".
+	   05  ctl-fecha-proceso pic 9(8).     *> FECHA DE CORRIDA AAAAMMDD (HEADER)
+	   05  ctl-nro-secuencia pic 9(6).     *> NRO DE SECUENCIA DE ARCHIVO (HEADER)
+	   05  ctl-cant-registros pic 9(8).    *> CANTIDAD DE REGISTROS DETALLE (TRAILER)
+	   05  ctl-checksum      pic 9(18).    *> SUMA DE CONTROL SOBRE CLI-CUIT (TRAILER)
