@@ -0,0 +1,989 @@
+      *****************************************************************
+      *                                                               *
+      *   PROGRAM-ID  : CLIREPL0                                     *
+      *   PROJECT     : Project2.client_replication                  *
+      *                                                               *
+      *   PURPOSE     : Nightly extraction of the client base for    *
+      *                 replication to the downstream systems.       *
+      *                 Reads the personas-fisicas client master and *
+      *                 the personas-juridicas client master and     *
+      *                 builds the two corresponding extract files.  *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLIREPL0.
+       AUTHOR.        DEPTO DESARROLLO CUENTAS.
+       INSTALLATION.  GERENCIA DE SISTEMAS.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+      *****************************************************************
+      *  MODIFICATION HISTORY                                        *
+      *  --------------------------------------------------------    *
+      *  DATE       INIT  DESCRIPTION                                *
+      *  09/08/2026  DDC  Programa original: separa la salida de     *
+      *                   personas juridicas de la de personas       *
+      *                   fisicas en lugar de forzarlas en reg-sale. *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-PFIS   ASSIGN TO "MSTRPFIS"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CLI-CUIT
+                  FILE STATUS IS WS-STATUS-PFIS.
+
+           SELECT MASTER-PJUR   ASSIGN TO "MSTRPJUR"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PJUR-CUIT
+                  FILE STATUS IS WS-STATUS-PJUR.
+
+           SELECT EXTRACTO-PFIS ASSIGN TO "EXTRPFIS"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-EXTP.
+
+           SELECT EXTRACTO-PJUR ASSIGN TO "EXTRPJUR"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-EXTJ.
+
+           SELECT EXCEPCIONES   ASSIGN TO "EXCEPCIO"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-EXCP.
+
+           SELECT REINICIO      ASSIGN TO "REINICIO"
+                  ORGANIZATION IS RELATIVE
+                  ACCESS MODE IS RANDOM
+                  RELATIVE KEY IS WS-REINICIO-KEY
+                  FILE STATUS IS WS-STATUS-REIN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-PFIS
+           LABEL RECORDS ARE STANDARD.
+           COPY "clivuel_pfis.cpy".
+
+       FD  MASTER-PJUR
+           LABEL RECORDS ARE STANDARD.
+           COPY "clivuel_pjur.cpy".
+
+       FD  EXTRACTO-PFIS
+           LABEL RECORDS ARE STANDARD.
+           COPY "clivuel_pfis.cpy"
+               REPLACING ==REG-SALE== BY ==REG-SALE-OUT==.
+           COPY "clictrl.cpy"
+               REPLACING ==REG-CONTROL== BY ==REG-CONTROL-PFIS==.
+
+       FD  EXTRACTO-PJUR
+           LABEL RECORDS ARE STANDARD.
+           COPY "clivuel_pjur.cpy"
+               REPLACING ==REG-SALE-PJUR== BY ==REG-SALE-PJUR-OUT==.
+           COPY "clictrl.cpy"
+               REPLACING ==REG-CONTROL== BY ==REG-CONTROL-PJUR==.
+
+       FD  EXCEPCIONES
+           LABEL RECORDS ARE STANDARD.
+           COPY "cliexcep.cpy"
+               REPLACING ==REG-EXCEPCION== BY ==REG-EXCEPCION-OUT==.
+
+       FD  REINICIO
+           LABEL RECORDS ARE STANDARD.
+           COPY "clirest.cpy".
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------*
+      *  SWITCHES                                                  *
+      *-----------------------------------------------------------*
+       01  WS-SWITCHES.
+           05  WS-STATUS-PFIS     PIC XX          VALUE SPACES.
+           05  WS-STATUS-PJUR     PIC XX          VALUE SPACES.
+           05  WS-STATUS-EXTP     PIC XX          VALUE SPACES.
+           05  WS-STATUS-EXTJ     PIC XX          VALUE SPACES.
+           05  WS-STATUS-EXCP     PIC XX          VALUE SPACES.
+           05  WS-STATUS-REIN     PIC XX          VALUE SPACES.
+           05  WS-FIN-PFIS        PIC X           VALUE "N".
+               88  FIN-PFIS                       VALUE "S".
+           05  WS-FIN-PJUR        PIC X           VALUE "N".
+               88  FIN-PJUR                       VALUE "S".
+           05  WS-MODO-REINICIO   PIC X           VALUE "N".
+               88  MODO-REINICIO-ACTIVO           VALUE "S".
+
+      *-----------------------------------------------------------*
+      *  DATOS PARA EL CORTE POR ERROR DE E/S                      *
+      *-----------------------------------------------------------*
+       01  WS-ERROR-FATAL.
+           05  WS-ERROR-ARCHIVO   PIC X(12)       VALUE SPACES.
+           05  WS-ERROR-STATUS    PIC XX          VALUE SPACES.
+
+      *-----------------------------------------------------------*
+      *  CONTADORES                                                *
+      *-----------------------------------------------------------*
+       01  WS-CONTADORES.
+           05  WS-CANT-PFIS       PIC 9(8)  COMP   VALUE ZERO.
+           05  WS-CANT-PJUR       PIC 9(8)  COMP   VALUE ZERO.
+           05  WS-CANT-RECHAZOS   PIC 9(8)  COMP   VALUE ZERO.
+           05  WS-CHECKSUM-PFIS   PIC 9(18) COMP   VALUE ZERO.
+           05  WS-CHECKSUM-PJUR   PIC 9(18) COMP   VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      *  CONTROL DE REINICIO (RESTART)                             *
+      *-----------------------------------------------------------*
+       01  WS-REINICIO-KEY        PIC 9(4)  COMP   VALUE 1.
+
+      *-----------------------------------------------------------*
+      *  AREA DE TRABAJO PARA VALIDACION DE CUIT / DOCUMENTO       *
+      *-----------------------------------------------------------*
+       01  WS-VALIDACION.
+           05  WS-VAL-CUIT        PIC 9(11).
+           05  WS-VAL-TIPDOC      PIC 9.
+           05  WS-VAL-NRODOC      PIC 9(11).
+           05  WS-VAL-RESULTADO   PIC X.
+               88  WS-VAL-CUIT-VALIDO             VALUE "V".
+               88  WS-VAL-CUIT-INVALIDO           VALUE "I".
+           05  WS-VAL-DOC-RESULTADO PIC X.
+               88  WS-VAL-DOC-VALIDO              VALUE "V".
+               88  WS-VAL-DOC-INVALIDO            VALUE "I".
+
+       01  WS-CUIT-VALIDACION.
+           05  WS-CUIT-NUM        PIC 9(11).
+           05  WS-CUIT-DIGITOS REDEFINES WS-CUIT-NUM.
+               10  WS-CUIT-DIG    PIC 9  OCCURS 11 TIMES.
+           05  WS-CUIT-SUMA       PIC 9(4)  COMP.
+           05  WS-CUIT-RESTO      PIC 9(4)  COMP.
+           05  WS-CUIT-COCIENTE   PIC 9(4)  COMP.
+           05  WS-CUIT-VERIF      PIC 99.
+           05  WS-CUIT-IDX        PIC 9(2)  COMP.
+           05  WS-CUIT-MULT-TABLA.
+               10  FILLER         PIC 9     VALUE 5.
+               10  FILLER         PIC 9     VALUE 4.
+               10  FILLER         PIC 9     VALUE 3.
+               10  FILLER         PIC 9     VALUE 2.
+               10  FILLER         PIC 9     VALUE 7.
+               10  FILLER         PIC 9     VALUE 6.
+               10  FILLER         PIC 9     VALUE 5.
+               10  FILLER         PIC 9     VALUE 4.
+               10  FILLER         PIC 9     VALUE 3.
+               10  FILLER         PIC 9     VALUE 2.
+           05  WS-CUIT-MULT REDEFINES WS-CUIT-MULT-TABLA
+                                  PIC 9  OCCURS 10 TIMES.
+
+      *-----------------------------------------------------------*
+      *  TABLA DE PROVINCIAS Y RANGO DE CODIGO POSTAL VALIDO       *
+      *  (LAS 24 PROVINCIAS ARGENTINAS, CODIGO 01-24)              *
+      *-----------------------------------------------------------*
+       01  WS-TABLA-POSTAL-INIT.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 01.    *> CABA
+                        10  FILLER  PIC 9(4) VALUE 1000.
+                        10  FILLER  PIC 9(4) VALUE 1499.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 02.    *> BS AIRES
+                        10  FILLER  PIC 9(4) VALUE 1600.
+                        10  FILLER  PIC 9(4) VALUE 2899.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 03.    *> CATAMARCA
+                        10  FILLER  PIC 9(4) VALUE 4700.
+                        10  FILLER  PIC 9(4) VALUE 4749.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 04.    *> CHACO
+                        10  FILLER  PIC 9(4) VALUE 3700.
+                        10  FILLER  PIC 9(4) VALUE 3799.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 05.    *> CHUBUT
+                        10  FILLER  PIC 9(4) VALUE 9000.
+                        10  FILLER  PIC 9(4) VALUE 9299.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 06.    *> CORDOBA
+                        10  FILLER  PIC 9(4) VALUE 5000.
+                        10  FILLER  PIC 9(4) VALUE 5999.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 07.    *> CORRIENTES
+                        10  FILLER  PIC 9(4) VALUE 3400.
+                        10  FILLER  PIC 9(4) VALUE 3499.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 08.    *> ENTRE RIOS
+                        10  FILLER  PIC 9(4) VALUE 3100.
+                        10  FILLER  PIC 9(4) VALUE 3299.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 09.    *> FORMOSA
+                        10  FILLER  PIC 9(4) VALUE 3600.
+                        10  FILLER  PIC 9(4) VALUE 3699.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 10.    *> JUJUY
+                        10  FILLER  PIC 9(4) VALUE 4600.
+                        10  FILLER  PIC 9(4) VALUE 4699.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 11.    *> LA PAMPA
+                        10  FILLER  PIC 9(4) VALUE 6300.
+                        10  FILLER  PIC 9(4) VALUE 6399.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 12.    *> LA RIOJA
+                        10  FILLER  PIC 9(4) VALUE 5300.
+                        10  FILLER  PIC 9(4) VALUE 5399.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 13.    *> MENDOZA
+                        10  FILLER  PIC 9(4) VALUE 5500.
+                        10  FILLER  PIC 9(4) VALUE 5599.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 14.    *> MISIONES
+                        10  FILLER  PIC 9(4) VALUE 3300.
+                        10  FILLER  PIC 9(4) VALUE 3399.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 15.    *> NEUQUEN
+                        10  FILLER  PIC 9(4) VALUE 8300.
+                        10  FILLER  PIC 9(4) VALUE 8399.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 16.    *> RIO NEGRO
+                        10  FILLER  PIC 9(4) VALUE 8400.
+                        10  FILLER  PIC 9(4) VALUE 8599.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 17.    *> SALTA
+                        10  FILLER  PIC 9(4) VALUE 4400.
+                        10  FILLER  PIC 9(4) VALUE 4499.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 18.    *> SAN JUAN
+                        10  FILLER  PIC 9(4) VALUE 5400.
+                        10  FILLER  PIC 9(4) VALUE 5499.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 19.    *> SAN LUIS
+                        10  FILLER  PIC 9(4) VALUE 5700.
+                        10  FILLER  PIC 9(4) VALUE 5799.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 20.    *> SANTA CRUZ
+                        10  FILLER  PIC 9(4) VALUE 9300.
+                        10  FILLER  PIC 9(4) VALUE 9399.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 21.    *> SANTA FE
+                        10  FILLER  PIC 9(4) VALUE 3000.
+                        10  FILLER  PIC 9(4) VALUE 3099.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 22.    *> STGO ESTERO
+                        10  FILLER  PIC 9(4) VALUE 4200.
+                        10  FILLER  PIC 9(4) VALUE 4299.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 23.    *> TUCUMAN
+                        10  FILLER  PIC 9(4) VALUE 4000.
+                        10  FILLER  PIC 9(4) VALUE 4199.
+           05  FILLER.  10  FILLER  PIC 99   VALUE 24.    *> T DEL FUEGO
+                        10  FILLER  PIC 9(4) VALUE 9400.
+                        10  FILLER  PIC 9(4) VALUE 9420.
+       01  WS-TABLA-POSTAL REDEFINES WS-TABLA-POSTAL-INIT
+                                  OCCURS 24 TIMES.
+           05  TAB-PCIA           PIC 99.
+           05  TAB-POSTAL-MIN     PIC 9(4).
+           05  TAB-POSTAL-MAX     PIC 9(4).
+
+      *-----------------------------------------------------------*
+      *  AREA DE TRABAJO PARA VALIDAR PROVINCIA / CODIGO POSTAL    *
+      *-----------------------------------------------------------*
+       01  WS-VALIDACION-DOMICILIO.
+           05  WS-VAL-DOMIC-RESULTADO  PIC X.
+               88  WS-VAL-DOMIC-VALIDO          VALUE "V".
+               88  WS-VAL-DOMIC-INVALIDO        VALUE "I".
+           05  WS-VAL-DOMIC-TIPO-ERROR PIC 9.
+               88  WS-VAL-DOMIC-ERR-PROVINCIA   VALUE 1.
+               88  WS-VAL-DOMIC-ERR-POSTAL      VALUE 2.
+               88  WS-VAL-DOMIC-ERR-CONTADOR    VALUE 3.
+           05  WS-DOM-IDX              PIC 9    COMP.
+           05  WS-DOM-PCIA             PIC 99.
+           05  WS-DOM-POSTAL-NUM       PIC 9(4).
+           05  WS-DOM-POSTAL-STR       PIC X(8).
+           05  WS-DOM-TAB-IDX          PIC 99   COMP.
+           05  WS-DOM-PCIA-POS         PIC 99   COMP VALUE ZERO.
+           05  WS-DOM-RESULTADO-BUSQ   PIC X    VALUE "N".
+               88  WS-DOM-PCIA-ENCONTRADA      VALUE "S".
+           05  WS-DOM-POSTAL-FORMATO   PIC X    VALUE "N".
+               88  WS-DOM-POSTAL-FORMATO-OK    VALUE "S".
+
+      *-----------------------------------------------------------*
+      *  AREA DE TRABAJO PARA VALIDAR FECHA INGRESO VS FECHA NAC.  *
+      *-----------------------------------------------------------*
+       01  WS-VALIDACION-FECHAS.
+           05  WS-VAL-FECHAS-RESULTADO PIC X.
+               88  WS-VAL-FECHAS-VALIDO        VALUE "V".
+               88  WS-VAL-FECHAS-INVALIDO      VALUE "I".
+           05  WS-VAL-FECHAS-TIPO-ERROR PIC 9.
+               88  WS-VAL-FECHAS-ERR-CONTADOR  VALUE 1.
+               88  WS-VAL-FECHAS-ERR-FECHA     VALUE 2.
+           05  WS-EDAD-MINIMA-LABORAL  PIC 99   VALUE 14.
+           05  WS-FECNAC-MIN-EMPLEO    PIC 9(8).
+           05  WS-EMP-IDX              PIC 9    COMP.
+
+       01  WS-FECHA-TRABAJO      PIC 9(8).
+
+      *-----------------------------------------------------------*
+      *  MARCA DE FECHA/HORA EFECTIVA DE LA EXTRACCION             *
+      *-----------------------------------------------------------*
+       01  WS-TIMESTAMP.
+           05  WS-TS-FECHA        PIC 9(8).
+           05  WS-TS-HORA         PIC 9(6).
+       01  WS-FECHA-HORA-EFEC REDEFINES WS-TIMESTAMP PIC 9(14).
+       01  WS-TS-HORA-COMPLETA    PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR       THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-PFIS     THRU 2000-EXIT
+               UNTIL FIN-PFIS.
+           PERFORM 3000-PROCESAR-PJUR     THRU 3000-EXIT
+               UNTIL FIN-PJUR.
+           PERFORM 9000-FINALIZAR         THRU 9000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INICIALIZAR                                             *
+      *****************************************************************
+       1000-INICIALIZAR.
+           ACCEPT WS-FECHA-TRABAJO FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-TRABAJO      TO WS-TS-FECHA.
+           ACCEPT WS-TS-HORA-COMPLETA FROM TIME.
+           MOVE WS-TS-HORA-COMPLETA (1:6) TO WS-TS-HORA.
+           PERFORM 1100-ABRIR-REINICIO    THRU 1100-EXIT.
+           OPEN INPUT  MASTER-PFIS
+                INPUT  MASTER-PJUR.
+           IF WS-STATUS-PFIS NOT = "00"
+               MOVE "MSTRPFIS"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-PFIS     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+           IF WS-STATUS-PJUR NOT = "00"
+               MOVE "MSTRPJUR"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-PJUR     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+           IF MODO-REINICIO-ACTIVO
+               OPEN EXTEND EXTRACTO-PFIS
+                    EXTEND EXTRACTO-PJUR
+                    EXTEND EXCEPCIONES
+               PERFORM 1060-VERIFICAR-EXTRACTOS THRU 1060-EXIT
+               MOVE REI-CANT-PFIS      TO WS-CANT-PFIS
+               MOVE REI-CANT-PJUR      TO WS-CANT-PJUR
+               MOVE REI-CANT-RECHAZOS  TO WS-CANT-RECHAZOS
+               MOVE REI-CHECKSUM-PFIS  TO WS-CHECKSUM-PFIS
+               MOVE REI-CHECKSUM-PJUR  TO WS-CHECKSUM-PJUR
+               MOVE REI-ULT-CUIT-PFIS  TO CLI-CUIT OF MASTER-PFIS
+               START MASTER-PFIS KEY IS GREATER THAN CLI-CUIT OF
+                                                      MASTER-PFIS
+                   INVALID KEY
+                       SET FIN-PFIS TO TRUE
+               END-START
+               MOVE REI-ULT-CUIT-PJUR  TO PJUR-CUIT OF MASTER-PJUR
+               START MASTER-PJUR KEY IS GREATER THAN PJUR-CUIT OF
+                                                      MASTER-PJUR
+                   INVALID KEY
+                       SET FIN-PJUR TO TRUE
+               END-START
+           ELSE
+               OPEN OUTPUT EXTRACTO-PFIS
+                    OUTPUT EXTRACTO-PJUR
+                    OUTPUT EXCEPCIONES
+               PERFORM 1060-VERIFICAR-EXTRACTOS THRU 1060-EXIT
+               ADD 1 TO REI-NRO-SECUENCIA
+               MOVE ZERO               TO WS-CANT-PFIS WS-CANT-PJUR
+                                          WS-CANT-RECHAZOS
+                                          WS-CHECKSUM-PFIS
+                                          WS-CHECKSUM-PJUR
+               MOVE ZERO               TO REI-ULT-CUIT-PFIS
+                                          REI-ULT-CUIT-PJUR
+               PERFORM 1200-ESCRIBIR-HEADERS  THRU 1200-EXIT
+               PERFORM 1300-GRABAR-REINICIO   THRU 1300-EXIT
+           END-IF.
+           IF NOT FIN-PFIS
+               PERFORM 2100-LEER-PFIS THRU 2100-EXIT
+           END-IF.
+           IF NOT FIN-PJUR
+               PERFORM 3100-LEER-PJUR THRU 3100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1060-VERIFICAR-EXTRACTOS  -  valida el resultado de la        *
+      *      apertura de EXTRACTO-PFIS/PJUR y EXCEPCIONES.             *
+      *****************************************************************
+       1060-VERIFICAR-EXTRACTOS.
+           IF WS-STATUS-EXTP NOT = "00"
+               MOVE "EXTRPFIS"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-EXTP     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+           IF WS-STATUS-EXTJ NOT = "00"
+               MOVE "EXTRPJUR"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-EXTJ     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+           IF WS-STATUS-EXCP NOT = "00"
+               MOVE "EXCEPCIO"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-EXCP     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+       1060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1100-ABRIR-REINICIO  -  localiza o crea el archivo de control *
+      *                          de reinicio de la corrida            *
+      *****************************************************************
+       1100-ABRIR-REINICIO.
+           OPEN I-O REINICIO.
+           IF WS-STATUS-REIN = "35"
+               OPEN OUTPUT REINICIO
+               MOVE "I"             TO REI-ESTADO
+               MOVE ZERO            TO REI-NRO-SECUENCIA
+               WRITE REG-REINICIO
+               IF WS-STATUS-REIN NOT = "00"
+                   MOVE "REINICIO"         TO WS-ERROR-ARCHIVO
+                   MOVE WS-STATUS-REIN     TO WS-ERROR-STATUS
+                   PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+               END-IF
+               CLOSE REINICIO
+               OPEN I-O REINICIO
+               IF WS-STATUS-REIN NOT = "00"
+                   MOVE "REINICIO"         TO WS-ERROR-ARCHIVO
+                   MOVE WS-STATUS-REIN     TO WS-ERROR-STATUS
+                   PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+               END-IF
+           ELSE
+               IF WS-STATUS-REIN NOT = "00"
+                   MOVE "REINICIO"         TO WS-ERROR-ARCHIVO
+                   MOVE WS-STATUS-REIN     TO WS-ERROR-STATUS
+                   PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+               END-IF
+           END-IF.
+           READ REINICIO.
+           IF WS-STATUS-REIN NOT = "00"
+               MOVE "REINICIO"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-REIN     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+           IF REI-ESTADO-ACTIVO
+               SET MODO-REINICIO-ACTIVO TO TRUE
+           ELSE
+               SET REI-ESTADO-ACTIVO TO TRUE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1200-ESCRIBIR-HEADERS - registro de cabecera en cada extracto *
+      *****************************************************************
+       1200-ESCRIBIR-HEADERS.
+           SET CTL-TIPO-REG-HEADER OF REG-CONTROL-PFIS TO TRUE.
+           MOVE WS-FECHA-TRABAJO      TO CTL-FECHA-PROCESO OF
+                                          REG-CONTROL-PFIS.
+           MOVE REI-NRO-SECUENCIA     TO CTL-NRO-SECUENCIA OF
+                                          REG-CONTROL-PFIS.
+           MOVE ZERO                  TO CTL-CANT-REGISTROS OF
+                                          REG-CONTROL-PFIS
+                                          CTL-CHECKSUM OF
+                                          REG-CONTROL-PFIS.
+           WRITE REG-CONTROL-PFIS.
+           IF WS-STATUS-EXTP NOT = "00"
+               MOVE "EXTRPFIS"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-EXTP     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+
+           SET CTL-TIPO-REG-HEADER OF REG-CONTROL-PJUR TO TRUE.
+           MOVE WS-FECHA-TRABAJO      TO CTL-FECHA-PROCESO OF
+                                          REG-CONTROL-PJUR.
+           MOVE REI-NRO-SECUENCIA     TO CTL-NRO-SECUENCIA OF
+                                          REG-CONTROL-PJUR.
+           MOVE ZERO                  TO CTL-CANT-REGISTROS OF
+                                          REG-CONTROL-PJUR
+                                          CTL-CHECKSUM OF
+                                          REG-CONTROL-PJUR.
+           WRITE REG-CONTROL-PJUR.
+           IF WS-STATUS-EXTJ NOT = "00"
+               MOVE "EXTRPJUR"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-EXTJ     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1300-GRABAR-REINICIO  -  punto de commit del reinicio        *
+      *****************************************************************
+       1300-GRABAR-REINICIO.
+           MOVE WS-CANT-PFIS          TO REI-CANT-PFIS.
+           MOVE WS-CANT-PJUR          TO REI-CANT-PJUR.
+           MOVE WS-CANT-RECHAZOS      TO REI-CANT-RECHAZOS.
+           MOVE WS-CHECKSUM-PFIS      TO REI-CHECKSUM-PFIS.
+           MOVE WS-CHECKSUM-PJUR      TO REI-CHECKSUM-PJUR.
+           REWRITE REG-REINICIO.
+           IF WS-STATUS-REIN NOT = "00"
+               MOVE "REINICIO"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-REIN     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESAR-PFIS   -  personas fisicas                     *
+      *****************************************************************
+       2000-PROCESAR-PFIS.
+           MOVE CLI-CUIT OF REG-SALE      TO WS-VAL-CUIT.
+           IF CLI-TIPDOC-CUIT OF REG-SALE
+               MOVE "F"                  TO EXC-TIPO-PERSONA
+               MOVE CLI-NRODOC OF REG-SALE TO EXC-NRODOC
+               SET  EXC-ERR-TIPO-PERSONA  TO TRUE
+               MOVE "TIPO DOC CUIT EN MASTER PERSONAS FISICAS"
+                                         TO EXC-DESCRIPCION
+               PERFORM 5200-ESCRIBIR-EXCEPCION THRU 5200-EXIT
+           ELSE
+               PERFORM 5000-VALIDAR-CUIT THRU 5000-EXIT
+               IF WS-VAL-CUIT-INVALIDO
+                   MOVE "F"                  TO EXC-TIPO-PERSONA
+                   MOVE CLI-NRODOC OF REG-SALE TO EXC-NRODOC
+                   SET  EXC-ERR-CUIT-INVALIDO TO TRUE
+                   MOVE "CUIT NO SUPERA EL DIGITO VERIFICADOR MODULO 11"
+                                         TO EXC-DESCRIPCION
+                   PERFORM 5200-ESCRIBIR-EXCEPCION THRU 5200-EXIT
+               ELSE
+                   MOVE CLI-TIPDOC OF REG-SALE   TO WS-VAL-TIPDOC
+                   MOVE CLI-NRODOC OF REG-SALE   TO WS-VAL-NRODOC
+                   PERFORM 5100-VALIDAR-DNI THRU 5100-EXIT
+                   IF WS-VAL-DOC-INVALIDO
+                       MOVE "F"               TO EXC-TIPO-PERSONA
+                       MOVE CLI-NRODOC OF REG-SALE TO EXC-NRODOC
+                       SET  EXC-ERR-DNI-INVALIDO TO TRUE
+                       MOVE "NRO DE DOCUMENTO INCONSISTENTE CON TIPO"
+                                          TO EXC-DESCRIPCION
+                       PERFORM 5200-ESCRIBIR-EXCEPCION THRU 5200-EXIT
+                   ELSE
+                       PERFORM 2005-VALIDAR-FECHAS-PFIS THRU 2005-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 2100-LEER-PFIS THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2005-VALIDAR-FECHAS-PFIS  -  fecha de ingreso laboral vs.     *
+      *      fecha de nacimiento, antes de grabar el registro.         *
+      *****************************************************************
+       2005-VALIDAR-FECHAS-PFIS.
+           PERFORM 5300-VALIDAR-FECHAS-EMPLEO THRU 5300-EXIT.
+           IF WS-VAL-FECHAS-INVALIDO
+               MOVE "F"                  TO EXC-TIPO-PERSONA
+               MOVE CLI-NRODOC OF REG-SALE TO EXC-NRODOC
+               IF WS-VAL-FECHAS-ERR-CONTADOR
+                   SET EXC-ERR-CONTADOR-INVALIDO TO TRUE
+                   MOVE "CANTIDAD DE EMPLEOS FUERA DE RANGO"
+                                           TO EXC-DESCRIPCION
+               ELSE
+                   SET EXC-ERR-FECHA-EMPLEO TO TRUE
+                   MOVE "FECHA INGRESO EMPLEO INCOMPATIBLE CON EDAD"
+                                           TO EXC-DESCRIPCION
+               END-IF
+               PERFORM 5200-ESCRIBIR-EXCEPCION THRU 5200-EXIT
+           ELSE
+               PERFORM 2010-GRABAR-PFIS THRU 2010-EXIT
+           END-IF.
+       2005-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2010-GRABAR-PFIS  -  valida domicilios y graba el registro    *
+      *      o lo ruteA a excepciones si algun domicilio es invalido.  *
+      *****************************************************************
+       2010-GRABAR-PFIS.
+           PERFORM 5400-VALIDAR-DOMICILIOS-PFIS THRU 5400-EXIT.
+           IF WS-VAL-DOMIC-INVALIDO
+               MOVE "F"                  TO EXC-TIPO-PERSONA
+               MOVE CLI-NRODOC OF REG-SALE TO EXC-NRODOC
+               PERFORM 2015-SETEAR-DESC-DOMIC THRU 2015-EXIT
+               PERFORM 5200-ESCRIBIR-EXCEPCION THRU 5200-EXIT
+           ELSE
+               MOVE REG-SALE              TO REG-SALE-OUT
+               MOVE WS-FECHA-HORA-EFEC    TO CLI-FECHA-HORA-EFEC OF
+                                              REG-SALE-OUT
+               WRITE REG-SALE-OUT
+               IF WS-STATUS-EXTP NOT = "00"
+                   MOVE "EXTRPFIS"     TO WS-ERROR-ARCHIVO
+                   MOVE WS-STATUS-EXTP TO WS-ERROR-STATUS
+                   PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+               END-IF
+               ADD 1 TO WS-CANT-PFIS
+               ADD CLI-CUIT OF REG-SALE TO WS-CHECKSUM-PFIS
+               MOVE CLI-CUIT OF REG-SALE TO REI-ULT-CUIT-PFIS
+               PERFORM 1300-GRABAR-REINICIO THRU 1300-EXIT
+           END-IF.
+       2010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2015-SETEAR-DESC-DOMIC  -  elige el codigo/descripcion de     *
+      *      excepcion de domicilio segun el tipo de error detectado.  *
+      *****************************************************************
+       2015-SETEAR-DESC-DOMIC.
+           IF WS-VAL-DOMIC-ERR-CONTADOR
+               SET EXC-ERR-CONTADOR-INVALIDO TO TRUE
+               MOVE "CANTIDAD DE DOMICILIOS FUERA DE RANGO"
+                                       TO EXC-DESCRIPCION
+           ELSE
+               IF WS-VAL-DOMIC-ERR-PROVINCIA
+                   SET EXC-ERR-PROVINCIA  TO TRUE
+                   MOVE "CODIGO DE PROVINCIA INVALIDO"
+                                           TO EXC-DESCRIPCION
+               ELSE
+                   SET EXC-ERR-POSTAL      TO TRUE
+                   MOVE "CODIGO POSTAL FUERA DE RANGO"
+                                           TO EXC-DESCRIPCION
+               END-IF
+           END-IF.
+       2015-EXIT.
+           EXIT.
+
+       2100-LEER-PFIS.
+           READ MASTER-PFIS
+               AT END
+                   SET FIN-PFIS TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-PROCESAR-PJUR   -  personas juridicas                   *
+      *****************************************************************
+       3000-PROCESAR-PJUR.
+           MOVE PJUR-CUIT OF REG-SALE-PJUR TO WS-VAL-CUIT
+           PERFORM 5000-VALIDAR-CUIT THRU 5000-EXIT.
+           IF WS-VAL-CUIT-INVALIDO
+               MOVE "J"                  TO EXC-TIPO-PERSONA
+               MOVE ZERO                 TO EXC-NRODOC
+               SET  EXC-ERR-CUIT-INVALIDO TO TRUE
+               MOVE "CUIT NO SUPERA EL DIGITO VERIFICADOR MODULO 11"
+                                         TO EXC-DESCRIPCION
+               PERFORM 5200-ESCRIBIR-EXCEPCION THRU 5200-EXIT
+           ELSE
+               PERFORM 3010-GRABAR-PJUR THRU 3010-EXIT
+           END-IF.
+           PERFORM 3100-LEER-PJUR THRU 3100-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3010-GRABAR-PJUR  -  valida el domicilio legal y graba el     *
+      *      registro, o lo rutea a excepciones si es invalido.        *
+      *****************************************************************
+       3010-GRABAR-PJUR.
+           PERFORM 5450-VALIDAR-DOMICILIO-PJUR THRU 5450-EXIT.
+           IF WS-VAL-DOMIC-INVALIDO
+               MOVE "J"                  TO EXC-TIPO-PERSONA
+               MOVE ZERO                 TO EXC-NRODOC
+               IF WS-VAL-DOMIC-ERR-PROVINCIA
+                   SET EXC-ERR-PROVINCIA  TO TRUE
+                   MOVE "CODIGO DE PROVINCIA INVALIDO"
+                                           TO EXC-DESCRIPCION
+               ELSE
+                   SET EXC-ERR-POSTAL      TO TRUE
+                   MOVE "CODIGO POSTAL FUERA DE RANGO"
+                                           TO EXC-DESCRIPCION
+               END-IF
+               PERFORM 5200-ESCRIBIR-EXCEPCION THRU 5200-EXIT
+           ELSE
+               MOVE REG-SALE-PJUR         TO REG-SALE-PJUR-OUT
+               MOVE WS-FECHA-HORA-EFEC    TO PJUR-FECHA-HORA-EFEC OF
+                                              REG-SALE-PJUR-OUT
+               WRITE REG-SALE-PJUR-OUT
+               IF WS-STATUS-EXTJ NOT = "00"
+                   MOVE "EXTRPJUR"     TO WS-ERROR-ARCHIVO
+                   MOVE WS-STATUS-EXTJ TO WS-ERROR-STATUS
+                   PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+               END-IF
+               ADD 1 TO WS-CANT-PJUR
+               ADD PJUR-CUIT OF REG-SALE-PJUR TO WS-CHECKSUM-PJUR
+               MOVE PJUR-CUIT OF REG-SALE-PJUR TO REI-ULT-CUIT-PJUR
+               PERFORM 1300-GRABAR-REINICIO THRU 1300-EXIT
+           END-IF.
+       3010-EXIT.
+           EXIT.
+
+       3100-LEER-PJUR.
+           READ MASTER-PJUR
+               AT END
+                   SET FIN-PJUR TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  5000-VALIDAR-CUIT  -  digito verificador modulo 11           *
+      *****************************************************************
+       5000-VALIDAR-CUIT.
+           MOVE WS-VAL-CUIT TO WS-CUIT-NUM.
+           MOVE ZERO TO WS-CUIT-SUMA.
+           PERFORM 5010-ACUMULAR-DIGITO
+               VARYING WS-CUIT-IDX FROM 1 BY 1
+               UNTIL WS-CUIT-IDX > 10.
+           DIVIDE WS-CUIT-SUMA BY 11
+               GIVING WS-CUIT-COCIENTE REMAINDER WS-CUIT-RESTO.
+           IF WS-CUIT-RESTO = 0
+               MOVE 0 TO WS-CUIT-VERIF
+           ELSE
+               COMPUTE WS-CUIT-VERIF = 11 - WS-CUIT-RESTO
+           END-IF.
+           IF WS-CUIT-VERIF = 10
+               SET WS-VAL-CUIT-INVALIDO TO TRUE
+           ELSE
+               IF WS-CUIT-VERIF = WS-CUIT-DIG (11)
+                   SET WS-VAL-CUIT-VALIDO TO TRUE
+               ELSE
+                   SET WS-VAL-CUIT-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+       5010-ACUMULAR-DIGITO.
+           COMPUTE WS-CUIT-SUMA = WS-CUIT-SUMA +
+               (WS-CUIT-DIG (WS-CUIT-IDX) * WS-CUIT-MULT (WS-CUIT-IDX)).
+
+      *****************************************************************
+      *  5100-VALIDAR-DNI   -  sanidad del documento contra su tipo   *
+      *****************************************************************
+       5100-VALIDAR-DNI.
+           SET WS-VAL-DOC-VALIDO TO TRUE.
+           IF WS-VAL-TIPDOC = 1
+               IF WS-VAL-NRODOC = ZERO
+                  OR WS-VAL-NRODOC > 99999999
+                   SET WS-VAL-DOC-INVALIDO TO TRUE
+               END-IF
+           ELSE
+               IF WS-VAL-NRODOC = ZERO
+                   SET WS-VAL-DOC-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  5300-VALIDAR-FECHAS-EMPLEO  -  emp-fecingres no puede ser     *
+      *      anterior a la fecha de nacimiento mas la edad minima      *
+      *      laboral, para ninguna entrada del historial de empleos.   *
+      *****************************************************************
+       5300-VALIDAR-FECHAS-EMPLEO.
+           SET WS-VAL-FECHAS-VALIDO TO TRUE.
+           IF EMP-CANT-EMPLEOS OF REG-SALE > 5
+               SET WS-VAL-FECHAS-INVALIDO     TO TRUE
+               SET WS-VAL-FECHAS-ERR-CONTADOR TO TRUE
+           ELSE
+               COMPUTE WS-FECNAC-MIN-EMPLEO =
+                   CLI-FECNAC OF REG-SALE +
+                   (WS-EDAD-MINIMA-LABORAL * 10000)
+               IF EMP-CANT-EMPLEOS OF REG-SALE > ZERO
+                   PERFORM 5310-VALIDAR-UN-EMPLEO
+                       VARYING WS-EMP-IDX FROM 1 BY 1
+                       UNTIL WS-EMP-IDX > EMP-CANT-EMPLEOS OF REG-SALE
+                   IF WS-VAL-FECHAS-INVALIDO
+                       SET WS-VAL-FECHAS-ERR-FECHA TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       5300-EXIT.
+           EXIT.
+
+       5310-VALIDAR-UN-EMPLEO.
+           IF EMP-FECINGRES OF REG-SALE (WS-EMP-IDX) > ZERO
+               IF EMP-FECINGRES OF REG-SALE (WS-EMP-IDX) <
+                      CLI-FECNAC OF REG-SALE
+                  OR EMP-FECINGRES OF REG-SALE (WS-EMP-IDX) <
+                      WS-FECNAC-MIN-EMPLEO
+                   SET WS-VAL-FECHAS-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *  5400-VALIDAR-DOMICILIOS-PFIS  -  provincia y codigo postal    *
+      *      para cada domicilio informado del cliente.               *
+      *****************************************************************
+       5400-VALIDAR-DOMICILIOS-PFIS.
+           SET WS-VAL-DOMIC-VALIDO TO TRUE.
+           IF CLI-CANT-DOMICILIOS OF REG-SALE > 3
+               SET WS-VAL-DOMIC-INVALIDO    TO TRUE
+               SET WS-VAL-DOMIC-ERR-CONTADOR TO TRUE
+           ELSE
+               IF CLI-CANT-DOMICILIOS OF REG-SALE > ZERO
+                   PERFORM 5410-VALIDAR-UN-DOMICILIO-PFIS
+                       VARYING WS-DOM-IDX FROM 1 BY 1
+                       UNTIL WS-DOM-IDX >
+                             CLI-CANT-DOMICILIOS OF REG-SALE
+                          OR WS-VAL-DOMIC-INVALIDO
+               END-IF
+           END-IF.
+       5400-EXIT.
+           EXIT.
+
+       5410-VALIDAR-UN-DOMICILIO-PFIS.
+           MOVE CLI-DOMIC-PCIA OF REG-SALE (WS-DOM-IDX)
+                                                  TO WS-DOM-PCIA.
+           MOVE CLI-DOMIC-POSTAL OF REG-SALE (WS-DOM-IDX)
+                                                  TO WS-DOM-POSTAL-STR.
+           PERFORM 5420-VALIDAR-PCIA-POSTAL THRU 5420-EXIT.
+
+      *****************************************************************
+      *  5420-VALIDAR-PCIA-POSTAL  -  busca WS-DOM-PCIA en la tabla    *
+      *      de provincias y chequea WS-DOM-POSTAL-STR contra el       *
+      *      rango de codigo postal valido para esa provincia.        *
+      *****************************************************************
+       5420-VALIDAR-PCIA-POSTAL.
+           SET WS-VAL-DOMIC-VALIDO TO TRUE.
+           PERFORM 5415-BUSCAR-PCIA THRU 5415-EXIT.
+           IF NOT WS-DOM-PCIA-ENCONTRADA
+               SET WS-VAL-DOMIC-INVALIDO      TO TRUE
+               SET WS-VAL-DOMIC-ERR-PROVINCIA TO TRUE
+           ELSE
+               PERFORM 5425-EXTRAER-POSTAL THRU 5425-EXIT
+               IF NOT WS-DOM-POSTAL-FORMATO-OK
+                   SET WS-VAL-DOMIC-INVALIDO   TO TRUE
+                   SET WS-VAL-DOMIC-ERR-POSTAL TO TRUE
+               ELSE
+                   IF WS-DOM-POSTAL-NUM <
+                         TAB-POSTAL-MIN (WS-DOM-PCIA-POS)
+                      OR WS-DOM-POSTAL-NUM >
+                         TAB-POSTAL-MAX (WS-DOM-PCIA-POS)
+                       SET WS-VAL-DOMIC-INVALIDO   TO TRUE
+                       SET WS-VAL-DOMIC-ERR-POSTAL TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       5420-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  5415-BUSCAR-PCIA  -  ubica la fila de WS-TABLA-POSTAL cuyo    *
+      *      TAB-PCIA coincide con WS-DOM-PCIA (busqueda real contra   *
+      *      la clave de la tabla, no por posicion).                  *
+      *****************************************************************
+       5415-BUSCAR-PCIA.
+           MOVE "N" TO WS-DOM-RESULTADO-BUSQ.
+           MOVE ZERO TO WS-DOM-PCIA-POS.
+           PERFORM 5416-COMPARAR-PCIA
+               VARYING WS-DOM-TAB-IDX FROM 1 BY 1
+               UNTIL WS-DOM-TAB-IDX > 24
+                  OR WS-DOM-PCIA-ENCONTRADA.
+       5415-EXIT.
+           EXIT.
+
+       5416-COMPARAR-PCIA.
+           IF TAB-PCIA (WS-DOM-TAB-IDX) = WS-DOM-PCIA
+               MOVE WS-DOM-TAB-IDX        TO WS-DOM-PCIA-POS
+               SET WS-DOM-PCIA-ENCONTRADA TO TRUE
+           END-IF.
+
+      *****************************************************************
+      *  5425-EXTRAER-POSTAL  -  interpreta WS-DOM-POSTAL-STR, tanto   *
+      *      en el formato numerico clasico (4 digitos) como en el     *
+      *      formato CPA vigente (1 letra + 4 digitos + 3 letras),     *
+      *      y deja la parte numerica en WS-DOM-POSTAL-NUM.            *
+      *****************************************************************
+       5425-EXTRAER-POSTAL.
+           MOVE "N" TO WS-DOM-POSTAL-FORMATO.
+           IF WS-DOM-POSTAL-STR (1:4) IS NUMERIC
+               MOVE WS-DOM-POSTAL-STR (1:4) TO WS-DOM-POSTAL-NUM
+               SET WS-DOM-POSTAL-FORMATO-OK TO TRUE
+           ELSE
+               IF WS-DOM-POSTAL-STR (1:1) IS ALPHABETIC
+                  AND WS-DOM-POSTAL-STR (2:4) IS NUMERIC
+                   MOVE WS-DOM-POSTAL-STR (2:4) TO WS-DOM-POSTAL-NUM
+                   SET WS-DOM-POSTAL-FORMATO-OK TO TRUE
+               END-IF
+           END-IF.
+       5425-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  5450-VALIDAR-DOMICILIO-PJUR  -  provincia y codigo postal     *
+      *      del domicilio legal de la persona juridica.               *
+      *****************************************************************
+       5450-VALIDAR-DOMICILIO-PJUR.
+           MOVE PJUR-PCIA   OF REG-SALE-PJUR TO WS-DOM-PCIA.
+           MOVE PJUR-POSTAL OF REG-SALE-PJUR TO WS-DOM-POSTAL-STR.
+           PERFORM 5420-VALIDAR-PCIA-POSTAL THRU 5420-EXIT.
+       5450-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  5200-ESCRIBIR-EXCEPCION                                      *
+      *****************************************************************
+       5200-ESCRIBIR-EXCEPCION.
+           MOVE WS-VAL-CUIT           TO EXC-CUIT.
+           MOVE WS-FECHA-TRABAJO      TO EXC-FECHA-DETECCION.
+           WRITE REG-EXCEPCION-OUT.
+           IF WS-STATUS-EXCP NOT = "00"
+               MOVE "EXCEPCIO"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-EXCP     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+           ADD 1 TO WS-CANT-RECHAZOS.
+           IF EXC-TIPO-PERSONA = "F"
+               MOVE WS-VAL-CUIT       TO REI-ULT-CUIT-PFIS
+           ELSE
+               MOVE WS-VAL-CUIT       TO REI-ULT-CUIT-PJUR
+           END-IF.
+           PERFORM 1300-GRABAR-REINICIO THRU 1300-EXIT.
+       5200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-ERROR-FATAL  -  corte del proceso ante un error de E/S  *
+      *      que dejaria avanzar el checkpoint sin grabar el dato.    *
+      *      Se invoca con WS-ERROR-ARCHIVO/WS-ERROR-STATUS cargados. *
+      *****************************************************************
+       8000-ERROR-FATAL.
+           DISPLAY "CLIREPL0 - ERROR DE E/S EN ARCHIVO "
+               WS-ERROR-ARCHIVO.
+           DISPLAY "CLIREPL0 - FILE STATUS: " WS-ERROR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9000-FINALIZAR                                               *
+      *****************************************************************
+       9000-FINALIZAR.
+           SET CTL-TIPO-REG-TRAILER OF REG-CONTROL-PFIS TO TRUE.
+           MOVE WS-CANT-PFIS         TO CTL-CANT-REGISTROS OF
+                                         REG-CONTROL-PFIS.
+           MOVE WS-CHECKSUM-PFIS     TO CTL-CHECKSUM OF
+                                         REG-CONTROL-PFIS.
+           MOVE ZERO                 TO CTL-FECHA-PROCESO OF
+                                         REG-CONTROL-PFIS
+                                         CTL-NRO-SECUENCIA OF
+                                         REG-CONTROL-PFIS.
+           WRITE REG-CONTROL-PFIS.
+           IF WS-STATUS-EXTP NOT = "00"
+               MOVE "EXTRPFIS"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-EXTP     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+
+           SET CTL-TIPO-REG-TRAILER OF REG-CONTROL-PJUR TO TRUE.
+           MOVE WS-CANT-PJUR         TO CTL-CANT-REGISTROS OF
+                                         REG-CONTROL-PJUR.
+           MOVE WS-CHECKSUM-PJUR     TO CTL-CHECKSUM OF
+                                         REG-CONTROL-PJUR.
+           MOVE ZERO                 TO CTL-FECHA-PROCESO OF
+                                         REG-CONTROL-PJUR
+                                         CTL-NRO-SECUENCIA OF
+                                         REG-CONTROL-PJUR.
+           WRITE REG-CONTROL-PJUR.
+           IF WS-STATUS-EXTJ NOT = "00"
+               MOVE "EXTRPJUR"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-EXTJ     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+
+           SET REI-ESTADO-INACTIVO TO TRUE.
+           REWRITE REG-REINICIO.
+           IF WS-STATUS-REIN NOT = "00"
+               MOVE "REINICIO"         TO WS-ERROR-ARCHIVO
+               MOVE WS-STATUS-REIN     TO WS-ERROR-STATUS
+               PERFORM 8000-ERROR-FATAL THRU 8000-EXIT
+           END-IF.
+
+           CLOSE MASTER-PFIS
+                 MASTER-PJUR
+                 EXTRACTO-PFIS
+                 EXTRACTO-PJUR
+                 EXCEPCIONES
+                 REINICIO.
+           DISPLAY "CLIREPL0 - REGISTROS PFIS ESCRITOS: " WS-CANT-PFIS.
+           DISPLAY "CLIREPL0 - REGISTROS PJUR ESCRITOS: " WS-CANT-PJUR.
+           DISPLAY "CLIREPL0 - REGISTROS RECHAZADOS   : "
+               WS-CANT-RECHAZOS.
+       9000-EXIT.
+           EXIT.
